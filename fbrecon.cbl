@@ -0,0 +1,240 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     FBRECON.
+000300 AUTHOR.         R L BRANDT.
+000400 INSTALLATION.   OPERATIONS SYSTEMS - BATCH SCHEDULING.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.  2026-08-09.
+000700*****************************************************************
+000800*                                                               *
+000900*  FBRECON                                                      *
+001000*                                                               *
+001100*  RECONCILES THE FIZZBUZZ CLASSIFICATION OUTPUT (OUTFILE)      *
+001200*  AGAINST THE SOURCE LEDGER (LEDGERIN) BY CYCLE NUMBER, TO      *
+001300*  PROVE THAT EVERY CYCLE NUMBER ON THE LEDGER WAS CLASSIFIED    *
+001400*  EXACTLY ONCE BEFORE THE OVERNIGHT BATCH WINDOW IS SIGNED      *
+001500*  OFF.  BOTH FILES ARE ASSUMED TO BE IN ASCENDING CYCLE         *
+001600*  NUMBER ORDER, AS FIZZBUZZ AND THE LEDGER EXTRACT BOTH         *
+001700*  PRODUCE THEM.  EXCEPTIONS (A LEDGER CYCLE NUMBER MISSING      *
+001800*  FROM OUTFILE, A CYCLE NUMBER DUPLICATED ON OUTFILE, OR A      *
+001900*  CYCLE NUMBER ON OUTFILE NOT ON THE LEDGER) ARE WRITTEN TO     *
+002000*  RECONRPT AND SET A NON-ZERO RETURN CODE SO THE SCHEDULER      *
+002100*  CAN HOLD THE BATCH WINDOW SIGN-OFF.                          *
+002200*                                                               *
+002300*  MODIFICATION HISTORY                                         *
+002400*  ---------------------------------------------------------    *
+002500*  2026-08-09  RLB  INITIAL VERSION.                            *
+002600*****************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.   IBM-ZSERIES.
+003000 OBJECT-COMPUTER.   IBM-ZSERIES.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT LEDGER-FILE ASSIGN TO "LEDGERIN"
+003400         ORGANIZATION IS SEQUENTIAL.
+003500     SELECT OUT-FILE ASSIGN TO "OUTFILE"
+003600         ORGANIZATION IS SEQUENTIAL.
+003700     SELECT RPT-FILE ASSIGN TO "RECONRPT"
+003800         ORGANIZATION IS SEQUENTIAL.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  LEDGER-FILE
+004200     RECORDING MODE IS F.
+004300     COPY FBLDGRC.
+004400 FD  OUT-FILE
+004500     RECORDING MODE IS F.
+004600     COPY FBOUTRC.
+004700 FD  RPT-FILE
+004800     RECORDING MODE IS F.
+004900     COPY FBRPTRC.
+005000 WORKING-STORAGE SECTION.
+005100 01  FR-SWITCHES.
+005200     05  FR-LDG-EOF-SW       PIC X(01) VALUE "N".
+005300         88  FR-LDG-EOF                VALUE "Y".
+005400     05  FR-OUT-EOF-SW       PIC X(01) VALUE "N".
+005500         88  FR-OUT-EOF                VALUE "Y".
+005600     05  FR-FIRST-OUT-SW     PIC X(01) VALUE "Y".
+005700         88  FR-FIRST-OUT              VALUE "Y".
+005800     05  FR-EXCEPTION-SW     PIC X(01) VALUE "N".
+005900         88  FR-EXCEPTIONS-FOUND       VALUE "Y".
+006000 01  FR-WORK-AREAS.
+006100     05  FR-PREV-OUT-CT      PIC 9(07) VALUE 0.
+006200     05  FR-MATCH-CT         PIC 9(07) VALUE 0.
+006300     05  FR-MISSING-CT       PIC 9(07) VALUE 0.
+006400     05  FR-DUP-CT           PIC 9(07) VALUE 0.
+006500     05  FR-UNMATCHED-CT     PIC 9(07) VALUE 0.
+006600 PROCEDURE DIVISION.
+006700*****************************************************************
+006800*  0000-MAINLINE                                                *
+006900*****************************************************************
+007000 0000-MAINLINE.
+007100     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+007200     PERFORM 2000-MATCH-CYCLES   THRU 2000-EXIT
+007300         UNTIL FR-LDG-EOF AND FR-OUT-EOF.
+007400     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+007500     GO TO 9999-EXIT.
+007600*****************************************************************
+007700*  1000-INITIALIZE - OPEN THE LEDGER, THE FIZZBUZZ OUTPUT, AND   *
+007800*                    THE RECONCILIATION REPORT, AND PRIME BOTH   *
+007900*                    INPUT FILES WITH THEIR FIRST RECORD.        *
+008000*****************************************************************
+008100 1000-INITIALIZE.
+008200     OPEN INPUT  LEDGER-FILE.
+008300     OPEN INPUT  OUT-FILE.
+008400     OPEN OUTPUT RPT-FILE.
+008500     PERFORM 1100-READ-LEDGER   THRU 1100-EXIT.
+008600     PERFORM 1200-READ-OUTFILE  THRU 1200-EXIT.
+008700 1000-EXIT.
+008800     EXIT.
+008900*****************************************************************
+009000*  1100-READ-LEDGER - READ THE NEXT LEDGER RECORD.               *
+009100*****************************************************************
+009200 1100-READ-LEDGER.
+009300     READ LEDGER-FILE
+009400         AT END
+009500             MOVE "Y" TO FR-LDG-EOF-SW
+009600     END-READ.
+009700 1100-EXIT.
+009800     EXIT.
+009900*****************************************************************
+010000*  1200-READ-OUTFILE - READ THE NEXT OUTFILE RECORD, SKIPPING    *
+010100*                      OVER THE TRAILER RECORD FIZZBUZZ WRITES   *
+010200*                      AT END OF ITS RUN.                        *
+010300*****************************************************************
+010400 1200-READ-OUTFILE.
+010500     READ OUT-FILE
+010600         AT END
+010700             MOVE "Y" TO FR-OUT-EOF-SW
+010800     END-READ.
+010900     IF NOT FR-OUT-EOF AND FB-OUT-TRAILER
+011000         GO TO 1200-READ-OUTFILE
+011100     END-IF.
+011200 1200-EXIT.
+011300     EXIT.
+011400*****************************************************************
+011500*  2000-MATCH-CYCLES - CLASSIC MATCH-MERGE OF THE LEDGER AGAINST *
+011600*                      OUTFILE, ONE STEP PER PASS.  BOTH FILES   *
+011700*                      ARE IN ASCENDING CYCLE NUMBER ORDER.      *
+011800*****************************************************************
+011900 2000-MATCH-CYCLES.
+012000     EVALUATE TRUE
+012100         WHEN FR-OUT-EOF
+012200             PERFORM 2400-FLAG-MISSING  THRU 2400-EXIT
+012300             PERFORM 1100-READ-LEDGER   THRU 1100-EXIT
+012400         WHEN NOT FR-FIRST-OUT
+012500                 AND FB-OUT-CT = FR-PREV-OUT-CT
+012600             PERFORM 2500-FLAG-DUPLICATE THRU 2500-EXIT
+012700             PERFORM 1200-READ-OUTFILE   THRU 1200-EXIT
+012800         WHEN FR-LDG-EOF
+012900             PERFORM 2600-FLAG-UNMATCHED THRU 2600-EXIT
+013000             PERFORM 2700-ADVANCE-OUT    THRU 2700-EXIT
+013100         WHEN FB-LDG-CYCLE-NUM = FB-OUT-CT
+013200             PERFORM 2300-FLAG-MATCH    THRU 2300-EXIT
+013300             PERFORM 2700-ADVANCE-OUT   THRU 2700-EXIT
+013400             PERFORM 1100-READ-LEDGER   THRU 1100-EXIT
+013500         WHEN FB-LDG-CYCLE-NUM < FB-OUT-CT
+013600             PERFORM 2400-FLAG-MISSING  THRU 2400-EXIT
+013700             PERFORM 1100-READ-LEDGER   THRU 1100-EXIT
+013800         WHEN OTHER
+013900             PERFORM 2600-FLAG-UNMATCHED THRU 2600-EXIT
+014000             PERFORM 2700-ADVANCE-OUT    THRU 2700-EXIT
+014100     END-EVALUATE.
+014200 2000-EXIT.
+014300     EXIT.
+014400*****************************************************************
+014500*  2300-FLAG-MATCH - THE LEDGER AND OUTFILE CYCLE NUMBERS AGREE. *
+014600*****************************************************************
+014700 2300-FLAG-MATCH.
+014800     ADD 1 TO FR-MATCH-CT.
+014900 2300-EXIT.
+015000     EXIT.
+015100*****************************************************************
+015200*  2400-FLAG-MISSING - A LEDGER CYCLE NUMBER HAS NO MATCHING     *
+015300*                      OUTFILE RECORD.                          *
+015400*****************************************************************
+015500 2400-FLAG-MISSING.
+015600     ADD 1 TO FR-MISSING-CT.
+015700     SET FR-EXCEPTIONS-FOUND TO TRUE.
+015800     MOVE SPACES TO FB-RPT-LINE.
+015900     STRING "MISSING   - CYCLE " DELIMITED BY SIZE
+016000         FB-LDG-CYCLE-NUM        DELIMITED BY SIZE
+016100         " IS ON THE LEDGER BUT NOT ON OUTFILE"
+016200                                 DELIMITED BY SIZE
+016300         INTO FB-RPT-LINE.
+016400     WRITE FB-RPT-RECORD.
+016500 2400-EXIT.
+016600     EXIT.
+016700*****************************************************************
+016800*  2500-FLAG-DUPLICATE - THE SAME CYCLE NUMBER APPEARS MORE THAN *
+016900*                        ONCE ON OUTFILE.                       *
+017000*****************************************************************
+017100 2500-FLAG-DUPLICATE.
+017200     ADD 1 TO FR-DUP-CT.
+017300     SET FR-EXCEPTIONS-FOUND TO TRUE.
+017400     MOVE SPACES TO FB-RPT-LINE.
+017500     STRING "DUPLICATE - CYCLE " DELIMITED BY SIZE
+017600         FB-OUT-CT               DELIMITED BY SIZE
+017700         " APPEARS MORE THAN ONCE ON OUTFILE"
+017800                                 DELIMITED BY SIZE
+017900         INTO FB-RPT-LINE.
+018000     WRITE FB-RPT-RECORD.
+018100 2500-EXIT.
+018200     EXIT.
+018300*****************************************************************
+018400*  2600-FLAG-UNMATCHED - AN OUTFILE CYCLE NUMBER HAS NO ENTRY ON *
+018500*                        THE LEDGER.                            *
+018600*****************************************************************
+018700 2600-FLAG-UNMATCHED.
+018800     ADD 1 TO FR-UNMATCHED-CT.
+018900     SET FR-EXCEPTIONS-FOUND TO TRUE.
+019000     MOVE SPACES TO FB-RPT-LINE.
+019100     STRING "UNMATCHED - CYCLE " DELIMITED BY SIZE
+019200         FB-OUT-CT               DELIMITED BY SIZE
+019300         " IS ON OUTFILE BUT NOT ON THE LEDGER"
+019400                                 DELIMITED BY SIZE
+019500         INTO FB-RPT-LINE.
+019600     WRITE FB-RPT-RECORD.
+019700 2600-EXIT.
+019800     EXIT.
+019900*****************************************************************
+020000*  2700-ADVANCE-OUT - RECORD THE CYCLE NUMBER JUST PROCESSED SO  *
+020100*                     THE NEXT OUTFILE RECORD CAN BE TESTED FOR  *
+020200*                     A DUPLICATE, THEN READ THE NEXT RECORD.    *
+020300*****************************************************************
+020400 2700-ADVANCE-OUT.
+020500     MOVE FB-OUT-CT   TO FR-PREV-OUT-CT.
+020600     MOVE "N"         TO FR-FIRST-OUT-SW.
+020700     PERFORM 1200-READ-OUTFILE THRU 1200-EXIT.
+020800 2700-EXIT.
+020900     EXIT.
+021000*****************************************************************
+021100*  9000-TERMINATE - WRITE THE FINAL DISPOSITION LINE AND         *
+021200*                   COUNTS, SET THE RETURN CODE, AND CLOSE UP.   *
+021300*****************************************************************
+021400 9000-TERMINATE.
+021500     MOVE SPACES TO FB-RPT-LINE.
+021600     IF FR-EXCEPTIONS-FOUND
+021700         STRING "FBRECON - RECONCILIATION FAILED - SEE "
+021800             "EXCEPTIONS ABOVE" DELIMITED BY SIZE
+021900             INTO FB-RPT-LINE
+022000         MOVE 8 TO RETURN-CODE
+022100     ELSE
+022200         STRING "FBRECON - RECONCILIATION CLEAN - ALL CYCLE "
+022300             "NUMBERS MATCHED EXACTLY ONCE" DELIMITED BY SIZE
+022400             INTO FB-RPT-LINE
+022500         MOVE 0 TO RETURN-CODE
+022600     END-IF.
+022700     WRITE FB-RPT-RECORD.
+022800     DISPLAY FB-RPT-LINE.
+022900     DISPLAY "FBRECON - MATCHED " FR-MATCH-CT
+023000         " MISSING " FR-MISSING-CT
+023100         " DUPLICATE " FR-DUP-CT
+023200         " UNMATCHED " FR-UNMATCHED-CT.
+023300     CLOSE LEDGER-FILE OUT-FILE RPT-FILE.
+023400 9000-EXIT.
+023500     EXIT.
+023600*****************************************************************
+023700*  9999-EXIT - SINGLE END-OF-JOB RETURN POINT.                   *
+023800*****************************************************************
+023900 9999-EXIT.
+024000     STOP RUN.
