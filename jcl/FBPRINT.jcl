@@ -0,0 +1,39 @@
+//FBPRINT  JOB (ACCTNO,DEPT),'FIZZBUZZ AUDIT LISTING',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             REGION=0M,NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*                                                                   *
+//*  FBPRINT - MONTHLY AUDIT PACKAGE JOB FOR THE FIZZBUZZ CYCLE        *
+//*            CLASSIFICATION LISTING.                                *
+//*                                                                   *
+//*  STEP010 READS THE MONTH-TO-DATE ACCUMULATION OF FIZZBUZZ          *
+//*          CLASSIFICATION OUTPUT (MTDFILE) AND LAYS OUT A            *
+//*          PAGINATED, PRINT-READY LISTING (AUDITRPT) FOR THE         *
+//*          MONTHLY AUDIT PACKAGE.  MTDFILE, NOT FIZZBUZZ'S OWN       *
+//*          OUTFILE, IS THE SOURCE HERE - OUTFILE IS RESET EVERY      *
+//*          NIGHT FOR FBRECON'S PER-RUN RECONCILIATION AND SO NEVER   *
+//*          HOLDS MORE THAN ONE NIGHT'S DETAIL, WHILE MTDFILE IS      *
+//*          ROLLED FORWARD ACROSS THE WHOLE PERIOD BY FBNIGHT'S       *
+//*          STEP030.  RUN AFTER THE LAST FBNIGHT OF THE PERIOD BEING  *
+//*          AUDITED.  THE DD NAME IS STILL OUTFILE, MATCHING          *
+//*          FBPRINT'S SELECT CLAUSE - ONLY THE UNDERLYING DATASET     *
+//*          HAS CHANGED.                                              *
+//*                                                                   *
+//*  MODIFICATION HISTORY                                              *
+//*  -----------------------------------------------------------      *
+//*  2026-08-09  RLB  INITIAL VERSION.                                 *
+//*  2026-08-09  RLB  POINTED THE OUTFILE DD AT MTDFILE, THE MONTH-    *
+//*                   TO-DATE ACCUMULATION DATASET, INSTEAD OF         *
+//*                   FIZZBUZZ'S NIGHTLY-RESET OUTFILE, SO THIS        *
+//*                   LISTING COVERS THE WHOLE PERIOD RATHER THAN      *
+//*                   JUST THE MOST RECENT NIGHT.                      *
+//*                                                                   *
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=FBPRINT
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//OUTFILE  DD DSN=PROD.FIZZBUZZ.MTDFILE,DISP=SHR
+//AUDITRPT DD SYSOUT=*,
+//            DCB=(RECFM=FBA,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
