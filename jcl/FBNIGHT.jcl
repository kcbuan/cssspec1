@@ -0,0 +1,86 @@
+//FBNIGHT  JOB (ACCTNO,DEPT),'FIZZBUZZ NIGHTLY',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             REGION=0M,NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*                                                                   *
+//*  FBNIGHT - NIGHTLY BATCH WINDOW JOB FOR THE FIZZBUZZ CYCLE         *
+//*            CLASSIFICATION SUITE.                                  *
+//*                                                                   *
+//*  STEP010 RUNS FIZZBUZZ UNATTENDED FROM THE CTLIN CONTROL FILE      *
+//*          AND WRITES EACH CYCLE'S CLASSIFICATION TO OUTFILE FOR     *
+//*          DOWNSTREAM REPORTING AND AUDIT REVIEW.  CHKPTF CARRIES    *
+//*          THE RESTART CHECKPOINT ACROSS RUNS IF THE STEP IS         *
+//*          CANCELLED PARTWAY THROUGH.  OUTFILE AND CHKPTF ARE        *
+//*          DISP=OLD - FIZZBUZZ'S OWN OPEN OUTPUT (TRUNCATE TO        *
+//*          START THIS RUN FRESH) AND OPEN EXTEND (APPEND ON A        *
+//*          RESTART) DECIDE WHETHER EACH DATASET IS RESET OR          *
+//*          RESUMED, AND THAT DECISION MUST NOT BE OVERRIDDEN BY      *
+//*          JCL-LEVEL POSITIONING - DISP=MOD ALWAYS POSITIONS PAST    *
+//*          THE CURRENT END REGARDLESS OF THE PROGRAM'S OPEN VERB,    *
+//*          WHICH DEFEATS BOTH THE CHECKPOINT RESET AND THE PER-      *
+//*          NIGHT OUTFILE RESET.  DISP=OLD REQUIRES THE DATASETS TO   *
+//*          ALREADY EXIST - RUN FBALLOC ONCE, BEFORE THE FIRST        *
+//*          SCHEDULED FBNIGHT, TO CATALOG THEM.                       *
+//*                                                                   *
+//*  STEP020 RECONCILES OUTFILE AGAINST THE SOURCE LEDGER AND ONLY     *
+//*          RUNS IF STEP010 COMPLETED WITH RETURN CODE LESS THAN 4,   *
+//*          SO THE BATCH WINDOW IS NOT SIGNED OFF ON A FAILED RUN.    *
+//*                                                                   *
+//*  STEP030 APPENDS THIS RUN'S OUTFILE ONTO MTDFILE, THE MONTH-TO-    *
+//*          DATE ACCUMULATION DATASET FBPRINT'S MONTHLY AUDIT         *
+//*          LISTING READS FROM.  OUTFILE ITSELF IS RESET EVERY        *
+//*          NIGHT FOR STEP020'S PER-RUN RECONCILIATION, SO IT CAN     *
+//*          NEVER HOLD A MONTH'S WORTH OF DATA ITSELF - MTDFILE IS    *
+//*          THE SEPARATE, LONGER-LIVED DATASET THAT DOES.  RUNS       *
+//*          ONLY IF BOTH STEP010 AND STEP020 COMPLETED CLEAN, SO A    *
+//*          NIGHT WITH A FAILED RUN OR A FLAGGED RECONCILIATION       *
+//*          EXCEPTION IS NOT ROLLED INTO THE AUDIT PACKAGE.  OPS      *
+//*          CLEARS MTDFILE (DELETE AND RERUN FBALLOC'S MTDFILE DD)    *
+//*          AT THE START OF EACH MONTH BEFORE THE FIRST FBNIGHT OF    *
+//*          THE NEW PERIOD.                                          *
+//*                                                                   *
+//*  MODIFICATION HISTORY                                              *
+//*  -----------------------------------------------------------      *
+//*  2026-08-09  RLB  INITIAL VERSION.                                 *
+//*  2026-08-09  RLB  CHANGED OUTFILE/CHKPTF FROM DISP=MOD TO          *
+//*                   DISP=OLD - MOD'S APPEND-ONLY POSITIONING WAS     *
+//*                   OVERRIDING FIZZBUZZ'S OWN OPEN OUTPUT/OPEN       *
+//*                   EXTEND RESET-VS-RESUME LOGIC.  ADDED FBALLOC     *
+//*                   FOR THE ONE-TIME PRE-ALLOCATION DISP=OLD NOW     *
+//*                   REQUIRES.  ADDED STEP030 TO ROLL EACH CLEAN      *
+//*                   NIGHT'S OUTFILE INTO MTDFILE SO THE MONTHLY      *
+//*                   AUDIT LISTING HAS A DATASET WITH ITS OWN,        *
+//*                   LONGER LIFETIME TO READ FROM INSTEAD OF          *
+//*                   SHARING OUTFILE'S NIGHTLY-RESET ONE.             *
+//*                                                                   *
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=FIZZBUZZ
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CTLIN    DD DSN=PROD.FIZZBUZZ.CTLIN,DISP=SHR
+//OUTFILE  DD DSN=PROD.FIZZBUZZ.OUTFILE,DISP=OLD
+//CHKPTF   DD DSN=PROD.FIZZBUZZ.CHKPTF,DISP=OLD
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//*  STEP020 - RECONCILE THE FIZZBUZZ OUTPUT AGAINST THE LEDGER.       *
+//*********************************************************************
+//STEP020  EXEC PGM=FBRECON,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//LEDGERIN DD DSN=PROD.FIZZBUZZ.LEDGER,DISP=SHR
+//OUTFILE  DD DSN=PROD.FIZZBUZZ.OUTFILE,DISP=SHR
+//RECONRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//*  STEP030 - ROLL TONIGHT'S OUTFILE INTO THE MONTH-TO-DATE           *
+//*            ACCUMULATION DATASET FOR THE MONTHLY AUDIT LISTING.     *
+//*********************************************************************
+//STEP030  EXEC PGM=IDCAMS,COND=((4,GE,STEP010),(8,GE,STEP020))
+//SYSPRINT DD SYSOUT=*
+//OUTFILE  DD DSN=PROD.FIZZBUZZ.OUTFILE,DISP=SHR
+//MTDFILE  DD DSN=PROD.FIZZBUZZ.MTDFILE,DISP=OLD
+//SYSIN    DD *
+  REPRO INFILE(OUTFILE) OUTFILE(MTDFILE)
+/*
