@@ -0,0 +1,43 @@
+//FBALLOC  JOB (ACCTNO,DEPT),'FIZZBUZZ ONE-TIME ALLOC',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             REGION=0M,NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*                                                                   *
+//*  FBALLOC - ONE-TIME PRE-ALLOCATION FOR THE FIZZBUZZ CYCLE          *
+//*            CLASSIFICATION SUITE'S PROGRAM-MANAGED DATASETS.       *
+//*                                                                   *
+//*  RUN THIS JOB ONCE, BEFORE FBNIGHT IS FIRST SCHEDULED, TO          *
+//*  CATALOG CHKPTF, OUTFILE AND MTDFILE.  FBNIGHT'S DD STATEMENTS     *
+//*  USE DISP=OLD FOR ALL THREE SO THE ACCESS METHOD NEVER REPOSITIONS *
+//*  THEM ITSELF - FIZZBUZZ'S OWN OPEN OUTPUT (TRUNCATE) AND OPEN      *
+//*  EXTEND (APPEND) VERBS ARE LEFT FREE TO DECIDE WHETHER EACH        *
+//*  DATASET IS RESET OR RESUMED.  DISP=OLD REQUIRES THE DATASET TO    *
+//*  ALREADY EXIST, WHICH IS WHAT THIS JOB IS FOR.  IEFBR14 IS USED SO *
+//*  NO PROGRAM ACTUALLY RUNS - THE DD STATEMENTS ALONE ALLOCATE AND   *
+//*  CATALOG THE DATASETS.                                             *
+//*                                                                   *
+//*  RERUN THE MTDFILE STEP ALONE (DELETE AND RECATALOG) AT THE START  *
+//*  OF EACH MONTH, BEFORE THE FIRST FBNIGHT OF THE NEW PERIOD, SO     *
+//*  THE MONTHLY AUDIT LISTING STARTS FROM AN EMPTY ACCUMULATION       *
+//*  DATASET.                                                          *
+//*                                                                   *
+//*  MODIFICATION HISTORY                                              *
+//*  -----------------------------------------------------------      *
+//*  2026-08-09  RLB  INITIAL VERSION.                                 *
+//*                                                                   *
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=IEFBR14
+//CHKPTF   DD DSN=PROD.FIZZBUZZ.CHKPTF,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//OUTFILE  DD DSN=PROD.FIZZBUZZ.OUTFILE,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//MTDFILE  DD DSN=PROD.FIZZBUZZ.MTDFILE,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(50,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
