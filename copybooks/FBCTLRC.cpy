@@ -0,0 +1,28 @@
+      *****************************************************************
+      *                                                               *
+      *  FBCTLRC.CPY                                                  *
+      *                                                               *
+      *  RUN CONTROL PARAMETER RECORD FOR THE FIZZBUZZ BATCH CYCLE    *
+      *  CLASSIFICATION RUN.  ONE RECORD PER RUN.  REPLACES THE OLD   *
+      *  INTERACTIVE "ENTER NUMBER :" ACCEPT SO THE JOB CAN RUN       *
+      *  UNATTENDED IN THE OVERNIGHT BATCH WINDOW.                    *
+      *                                                               *
+      *  FB-CTL-NUM IS DELIBERATELY WIDER THAN FIZZBUZZ'S FB-NUM/      *
+      *  FB-MAX-NUM (PIC 9(07)) SO A RUN LIMIT THAT EXCEEDS THE        *
+      *  PROGRAM'S SUPPORTED RANGE IS STILL A VALID, IN-RANGE VALUE     *
+      *  FOR THIS FIELD - AND SO FIZZBUZZ'S OUT-OF-RANGE EDIT CAN      *
+      *  ACTUALLY DETECT AND REJECT IT INSTEAD OF THE VALUE BEING      *
+      *  TRUNCATED TO FIT BEFORE THE EDIT EVER SEES IT.                *
+      *                                                               *
+      *  MAINTENANCE HISTORY                                          *
+      *  ----------------------------------------------------------   *
+      *  2026-08-09  RLB  INITIAL VERSION.                            *
+      *  2026-08-09  RLB  WIDENED FB-CTL-NUM TO PIC 9(09), TWO DIGITS  *
+      *                   WIDER THAN FIZZBUZZ'S RUN-LIMIT FIELDS, SO   *
+      *                   AN OVER-CAPACITY VALUE IS DETECTABLE RATHER  *
+      *                   THAN ALREADY TRUNCATED TO FIT ON THE WAY IN. *
+      *                                                               *
+      *****************************************************************
+       01  FB-CTL-RECORD.
+           05  FB-CTL-NUM              PIC 9(09).
+           05  FILLER                  PIC X(71).
