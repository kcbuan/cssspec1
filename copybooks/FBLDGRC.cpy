@@ -0,0 +1,18 @@
+      *****************************************************************
+      *                                                               *
+      *  FBLDGRC.CPY                                                  *
+      *                                                               *
+      *  SOURCE LEDGER RECORD FOR FIZZBUZZ RECONCILIATION.  ONE        *
+      *  RECORD PER CYCLE NUMBER THAT WAS SUPPOSED TO BE CLASSIFIED    *
+      *  FOR THE RUN, IN ASCENDING CYCLE NUMBER ORDER.  FBRECON        *
+      *  MATCHES OUTFILE DETAIL RECORDS AGAINST THIS LEDGER TO PROVE   *
+      *  EVERY CYCLE NUMBER WAS CLASSIFIED EXACTLY ONCE.               *
+      *                                                               *
+      *  MAINTENANCE HISTORY                                          *
+      *  ----------------------------------------------------------   *
+      *  2026-08-09  RLB  INITIAL VERSION.                            *
+      *                                                               *
+      *****************************************************************
+       01  FB-LDG-RECORD.
+           05  FB-LDG-CYCLE-NUM        PIC 9(07).
+           05  FILLER                  PIC X(73).
