@@ -0,0 +1,55 @@
+      *****************************************************************
+      *                                                               *
+      *  FBOUTRC.CPY                                                  *
+      *                                                               *
+      *  OUTPUT RECORD FOR THE FIZZBUZZ CLASSIFICATION FILE (OUTFILE) *
+      *  ONE DETAIL RECORD IS WRITTEN PER CYCLE NUMBER PROCESSED SO    *
+      *  THE RESULTS SURVIVE AFTER THE JOB ENDS FOR DOWNSTREAM         *
+      *  REPORTING AND AUDIT REVIEW.  A SINGLE TRAILER RECORD IS       *
+      *  WRITTEN AT END OF RUN WITH THE OUTCOME-CATEGORY TOTALS FOR    *
+      *  THE WEEKLY VOLUME REPORT.                                    *
+      *                                                               *
+      *  FB-OUT-REC-TYPE VALUES -                                     *
+      *      D  =  DETAIL  (ONE CYCLE NUMBER'S CLASSIFICATION)         *
+      *      T  =  TRAILER (END-OF-RUN CATEGORY TOTALS)                *
+      *                                                               *
+      *  FB-OUT-CLASS-CD VALUES (DETAIL RECORDS ONLY) -                *
+      *      F  =  FIZZ                                               *
+      *      B  =  BUZZ                                               *
+      *      X  =  FIZZBUZZ                                           *
+      *      P  =  PLAIN (NO RULE MATCHED)                            *
+      *  (SEE FBRULES FOR THE CURRENT SET OF ACTIVE CLASS CODES -      *
+      *  THE ABOVE ARE THE CODES FBRULES SHIPS WITH, NOT A FIXED SET.) *
+      *                                                               *
+      *  FB-OUT-TRL-RULE-TOTAL CARRIES ONE CODE/COUNT ENTRY PER        *
+      *  FBRULES TABLE ROW, IN THE SAME ORDER AS FBRULES, SO THE       *
+      *  TRAILER STAYS CORRECT IF A FOURTH RULE IS ACTIVATED THERE     *
+      *  WITHOUT A PROGRAM CHANGE.  FB-OUT-TRL-PLAIN-CT IS THE COUNT   *
+      *  OF CYCLES THAT MATCHED NO RULE.                               *
+      *                                                               *
+      *  MAINTENANCE HISTORY                                          *
+      *  ----------------------------------------------------------   *
+      *  2026-08-09  RLB  INITIAL VERSION.                            *
+      *  2026-08-09  RLB  ADDED FB-OUT-REC-TYPE AND THE TRAILER        *
+      *                   REDEFINITION SO END-OF-RUN CATEGORY TOTALS   *
+      *                   CAN BE CARRIED ON OUTFILE ITSELF.            *
+      *  2026-08-09  RLB  GENERALIZED THE TRAILER TO ONE CODE/COUNT     *
+      *                   ENTRY PER FBRULES TABLE ROW INSTEAD OF FOUR   *
+      *                   FIXED NAMED TOTALS FIELDS.                   *
+      *                                                               *
+      *****************************************************************
+       01  FB-OUT-RECORD.
+           05  FB-OUT-REC-TYPE         PIC X(01).
+               88  FB-OUT-DETAIL                VALUE "D".
+               88  FB-OUT-TRAILER               VALUE "T".
+           05  FB-OUT-DETAIL-DATA.
+               10  FB-OUT-CT           PIC 9(07).
+               10  FB-OUT-CLASS-CD     PIC X(01).
+               10  FILLER              PIC X(71).
+       01  FB-OUT-TRAILER-RECORD REDEFINES FB-OUT-RECORD.
+           05  FILLER                  PIC X(01).
+           05  FB-OUT-TRL-RULE-TOTAL   OCCURS 4 TIMES.
+               10  FB-OUT-TRL-RULE-CODE PIC X(01).
+               10  FB-OUT-TRL-RULE-CT   PIC 9(07).
+           05  FB-OUT-TRL-PLAIN-CT     PIC 9(07).
+           05  FILLER                  PIC X(40).
