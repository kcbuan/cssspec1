@@ -0,0 +1,33 @@
+      *****************************************************************
+      *                                                               *
+      *  FBCKPRC.CPY                                                  *
+      *                                                               *
+      *  CHECKPOINT RECORD FOR THE FIZZBUZZ BATCH CYCLE CLASSIFICATION*
+      *  RUN.  FB-CKPT-CT HOLDS THE LAST CYCLE NUMBER FULLY            *
+      *  CLASSIFIED AND WRITTEN TO OUTFILE.  ON RESTART, FIZZBUZZ      *
+      *  RESUMES AT FB-CKPT-CT + 1 RATHER THAN RECLASSIFYING THE       *
+      *  RANGE FROM 1 AGAIN.  A VALUE OF ZERO MEANS "NO RESTART        *
+      *  PENDING" - FIZZBUZZ RESETS THE CHECKPOINT TO ZERO EACH TIME   *
+      *  A RUN COMPLETES NORMALLY.                                    *
+      *                                                               *
+      *  FB-CKPT-TOTALS CARRIES THE RUNNING CATEGORY TOTALS AS OF     *
+      *  FB-CKPT-CT (ONE ENTRY PER FBRULES TABLE ROW, PLUS THE PLAIN   *
+      *  COUNT) SO A RESTARTED RUN'S END-OF-RUN TOTALS AND TRAILER     *
+      *  RECORD REFLECT THE CYCLES PROCESSED BEFORE THE RESTART, NOT   *
+      *  JUST THE ONES PROCESSED AFTER IT.  ITS LAYOUT MUST STAY       *
+      *  CONGRUENT WITH FB-TOTALS IN FIZZBUZZ - THEY ARE COPIED        *
+      *  BETWEEN EACH OTHER WITH A GROUP MOVE.                        *
+      *                                                               *
+      *  MAINTENANCE HISTORY                                          *
+      *  ----------------------------------------------------------   *
+      *  2026-08-09  RLB  INITIAL VERSION.                            *
+      *  2026-08-09  RLB  ADDED FB-CKPT-TOTALS SO CATEGORY TOTALS      *
+      *                   SURVIVE A RESTART.                          *
+      *                                                               *
+      *****************************************************************
+       01  FB-CKPT-RECORD.
+           05  FB-CKPT-CT              PIC 9(07).
+           05  FB-CKPT-TOTALS.
+               10  FB-CKPT-RULE-TOTAL  PIC 9(07) OCCURS 4 TIMES.
+               10  FB-CKPT-PLAIN-TOTAL PIC 9(07).
+           05  FILLER                  PIC X(38).
