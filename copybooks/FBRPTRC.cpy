@@ -0,0 +1,14 @@
+      *****************************************************************
+      *                                                               *
+      *  FBRPTRC.CPY                                                  *
+      *                                                               *
+      *  ONE-LINE EXCEPTION/SUMMARY RECORD FOR THE FBRECON             *
+      *  RECONCILIATION REPORT (RECONRPT).                             *
+      *                                                               *
+      *  MAINTENANCE HISTORY                                          *
+      *  ----------------------------------------------------------   *
+      *  2026-08-09  RLB  INITIAL VERSION.                            *
+      *                                                               *
+      *****************************************************************
+       01  FB-RPT-RECORD.
+           05  FB-RPT-LINE             PIC X(80).
