@@ -0,0 +1,42 @@
+      *****************************************************************
+      *                                                               *
+      *  FBRULES.CPY                                                  *
+      *                                                               *
+      *  FIZZBUZZ CYCLE CLASSIFICATION RULE PARAMETERS.                *
+      *                                                               *
+      *  EACH ENTRY IS A DIVISOR / ONE-CHARACTER CLASS CODE / DISPLAY  *
+      *  TEXT TRIPLET.  ENTRIES ARE TESTED IN THE ORDER THEY APPEAR -  *
+      *  THE FIRST DIVISOR THAT DIVIDES THE CYCLE NUMBER EVENLY WINS,  *
+      *  SO MORE SPECIFIC (COMBINED) RULES SUCH AS DIVISIBLE-BY-15     *
+      *  MUST BE LISTED AHEAD OF THE RULES THEY COMBINE.               *
+      *                                                               *
+      *  TO CHANGE THE BUSINESS RULES (NO PROGRAM CHANGE REQUIRED) -   *
+      *      - EDIT AN EXISTING ENTRY'S DIVISOR, CODE, OR TEXT, OR    *
+      *      - ACTIVATE THE SPARE FOURTH ENTRY BELOW BY GIVING IT A    *
+      *        NON-ZERO DIVISOR, A CLASS CODE, AND DISPLAY TEXT.       *
+      *  A DIVISOR OF ZERO MEANS THE ENTRY IS NOT IN USE.              *
+      *                                                               *
+      *  LAYOUT PER ENTRY (14 BYTES) -                                *
+      *      DIVISOR    PIC 9(03)                                     *
+      *      CLASS CODE PIC X(01)                                     *
+      *      TEXT       PIC X(10)                                     *
+      *                                                               *
+      *  MAINTENANCE HISTORY                                          *
+      *  ----------------------------------------------------------   *
+      *  2026-08-09  RLB  INITIAL VERSION - EXTERNALIZED THE 15/3/5    *
+      *                   DIVIDE LITERALS.  FOURTH ENTRY RESERVED FOR  *
+      *                   A DIVISIBLE-BY-7 RULE OR SIMILAR.            *
+      *                                                               *
+      *****************************************************************
+       01  FB-RULE-INIT-AREA.
+           05  FILLER              PIC X(14) VALUE "015XFizzBuzz  ".
+           05  FILLER              PIC X(14) VALUE "003FFizz      ".
+           05  FILLER              PIC X(14) VALUE "005BBuzz      ".
+           05  FILLER              PIC X(14) VALUE "000           ".
+       01  FB-RULE-TABLE REDEFINES FB-RULE-INIT-AREA.
+           05  FB-RULE-ENTRY OCCURS 4 TIMES
+                             INDEXED BY FB-RULE-IDX.
+               10  FB-RULE-DIVISOR     PIC 9(03).
+               10  FB-RULE-CODE        PIC X(01).
+               10  FB-RULE-TEXT        PIC X(10).
+       01  FB-RULE-MAX-ENTRIES         PIC 9(01) VALUE 4.
