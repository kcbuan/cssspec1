@@ -0,0 +1,16 @@
+      *****************************************************************
+      *                                                               *
+      *  FBPRTRC.CPY                                                  *
+      *                                                               *
+      *  PRINT LINE RECORD FOR THE FBPRINT PAGINATED AUDIT LISTING     *
+      *  (AUDITRPT).  ONE 132-BYTE PRINT LINE PER RECORD, CARRYING     *
+      *  PAGE HEADINGS, COLUMN HEADINGS, OR ONE CYCLE NUMBER'S         *
+      *  CLASSIFICATION PER DETAIL LINE.                              *
+      *                                                               *
+      *  MAINTENANCE HISTORY                                          *
+      *  ----------------------------------------------------------   *
+      *  2026-08-09  RLB  INITIAL VERSION.                            *
+      *                                                               *
+      *****************************************************************
+       01  FB-PRT-RECORD.
+           05  FB-PRT-LINE             PIC X(132).
