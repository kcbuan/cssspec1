@@ -0,0 +1,218 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     FBPRINT.
+000300 AUTHOR.         R L BRANDT.
+000400 INSTALLATION.   OPERATIONS SYSTEMS - BATCH SCHEDULING.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.  2026-08-09.
+000700*****************************************************************
+000800*                                                               *
+000900*  FBPRINT                                                      *
+001000*                                                               *
+001100*  FOLLOW-ON REPORT PASS FOR THE MONTHLY AUDIT PACKAGE.  READS   *
+001200*  THE FIZZBUZZ CLASSIFICATION OUTPUT (OUTFILE) AND LAYS OUT     *
+001300*  EACH CYCLE NUMBER AND ITS CLASSIFICATION AS A PAGINATED,      *
+001400*  PRINT-READY LISTING (AUDITRPT) WITH A RUN-DATE PAGE HEADER    *
+001500*  AND COLUMN HEADINGS, BREAKING TO A NEW PAGE EVERY 60 DETAIL   *
+001600*  LINES.  OUTFILE'S TRAILER RECORD IS SKIPPED - THE CATEGORY    *
+001700*  TOTALS ON IT ARE FOR THE VOLUME REPORT, NOT THIS LISTING.     *
+001800*                                                               *
+001900*  MODIFICATION HISTORY                                         *
+002000*  ---------------------------------------------------------    *
+002100*  2026-08-09  RLB  INITIAL VERSION.                            *
+002200*  2026-08-09  RLB  LOOK UP THE CLASSIFICATION LABEL FROM THE    *
+002210*                   FBRULES TABLE INSTEAD OF HARDCODING THE      *
+002220*                   FIZZ/BUZZ/FIZZBUZZ CLASS CODES, SO A FOURTH  *
+002230*                   RULE ACTIVATED IN FBRULES PRINTS ITS OWN     *
+002240*                   LABEL INSTEAD OF FALLING INTO PLAIN.         *
+002250*  2026-08-09  RLB  ALIGNED THE "CT" COLUMN HEADING WITH THE     *
+002260*                   DETAIL LINE'S CYCLE NUMBER COLUMN, AND       *
+002270*                   ZERO-SUPPRESSED THE PRINTED CYCLE NUMBER.    *
+002280*****************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-ZSERIES.
+002600 OBJECT-COMPUTER.   IBM-ZSERIES.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT OUT-FILE ASSIGN TO "OUTFILE"
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT PRT-FILE ASSIGN TO "AUDITRPT"
+003200         ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  OUT-FILE
+003600     RECORDING MODE IS F.
+003700     COPY FBOUTRC.
+003800 FD  PRT-FILE
+003900     RECORDING MODE IS F.
+004000     COPY FBPRTRC.
+004100 WORKING-STORAGE SECTION.
+004200 01  FP-SWITCHES.
+004300     05  FP-OUT-EOF-SW       PIC X(01) VALUE "N".
+004400         88  FP-OUT-EOF                VALUE "Y".
+004450     05  FP-RULE-FOUND-SW    PIC X(01) VALUE "N".
+004460         88  FP-RULE-FOUND             VALUE "Y".
+004500 01  FP-WORK-AREAS.
+004600     05  FP-MAX-LINES        PIC 9(03) VALUE 60.
+004700     05  FP-LINE-CT          PIC 9(03) VALUE 60.
+004800     05  FP-PAGE-NO          PIC 9(05) VALUE 0.
+004900     05  FP-RUN-DATE.
+005000         10  FP-RUN-YY       PIC 9(02).
+005100         10  FP-RUN-MM       PIC 9(02).
+005200         10  FP-RUN-DD       PIC 9(02).
+005300     05  FP-CLASS-TEXT       PIC X(10).
+005350     05  FP-CT-EDIT          PIC Z(6)9.
+005400*****************************************************************
+005410*  FBRULES - CYCLE CLASSIFICATION DIVISOR/TEXT PARAMETER TABLE.  *
+005420*  USED HERE ONLY TO TRANSLATE A CLASS CODE BACK TO ITS REPORT   *
+005430*  TEXT - SEE 2210-SET-CLASS-TEXT.                               *
+005440*****************************************************************
+005450     COPY FBRULES.
+005500 PROCEDURE DIVISION.
+005600*****************************************************************
+005700*  0000-MAINLINE                                                *
+005800*****************************************************************
+005900 0000-MAINLINE.
+006000     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+006100     PERFORM 2000-PROCESS-DETAIL  THRU 2000-EXIT
+006200         UNTIL FP-OUT-EOF.
+006300     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+006400     GO TO 9999-EXIT.
+006500*****************************************************************
+006600*  1000-INITIALIZE - OPEN THE FILES, OBTAIN THE RUN DATE FOR THE *
+006700*                    PAGE HEADINGS, AND PRIME THE INPUT FILE.    *
+006800*****************************************************************
+006900 1000-INITIALIZE.
+007000     OPEN INPUT  OUT-FILE.
+007100     OPEN OUTPUT PRT-FILE.
+007200     ACCEPT FP-RUN-DATE FROM DATE.
+007300     PERFORM 1100-READ-OUTFILE THRU 1100-EXIT.
+007400 1000-EXIT.
+007500     EXIT.
+007600*****************************************************************
+007700*  1100-READ-OUTFILE - READ THE NEXT OUTFILE RECORD, SKIPPING    *
+007800*                      OVER THE END-OF-RUN TRAILER RECORD.       *
+007900*****************************************************************
+008000 1100-READ-OUTFILE.
+008100     READ OUT-FILE
+008200         AT END
+008300             MOVE "Y" TO FP-OUT-EOF-SW
+008400     END-READ.
+008500     IF NOT FP-OUT-EOF AND FB-OUT-TRAILER
+008600         GO TO 1100-READ-OUTFILE
+008700     END-IF.
+008800 1100-EXIT.
+008900     EXIT.
+009000*****************************************************************
+009100*  2000-PROCESS-DETAIL - START A NEW PAGE WHEN THE CURRENT ONE   *
+009200*                        IS FULL, WRITE ONE DETAIL LINE, AND     *
+009300*                        READ THE NEXT OUTFILE RECORD.           *
+009400*****************************************************************
+009500 2000-PROCESS-DETAIL.
+009600     IF FP-LINE-CT >= FP-MAX-LINES
+009700         PERFORM 2100-NEW-PAGE THRU 2100-EXIT
+009800     END-IF.
+009900     PERFORM 2200-WRITE-DETAIL THRU 2200-EXIT.
+010000     PERFORM 1100-READ-OUTFILE THRU 1100-EXIT.
+010100 2000-EXIT.
+010200     EXIT.
+010300*****************************************************************
+010400*  2100-NEW-PAGE - ADVANCE TO A NEW PAGE AND WRITE THE TITLE,    *
+010500*                  RUN-DATE/PAGE-NUMBER, AND COLUMN HEADING      *
+010600*                  LINES.  THE "CT" HEADING IS PADDED TO SEVEN   *
+010700*                  CHARACTERS SO IT LINES UP OVER THE DETAIL     *
+010800*                  LINE'S CYCLE NUMBER COLUMN (SEE 2200).        *
+010900*****************************************************************
+011000 2100-NEW-PAGE.
+011100     ADD 1 TO FP-PAGE-NO.
+011200     MOVE SPACES TO FB-PRT-LINE.
+011300     STRING "FIZZBUZZ CYCLE CLASSIFICATION LISTING"
+011400         DELIMITED BY SIZE
+011500         INTO FB-PRT-LINE.
+011600     WRITE FB-PRT-RECORD AFTER ADVANCING PAGE.
+011700     MOVE SPACES TO FB-PRT-LINE.
+011800     STRING "RUN DATE " DELIMITED BY SIZE
+011900         FP-RUN-MM               DELIMITED BY SIZE
+012000         "/"                     DELIMITED BY SIZE
+012100         FP-RUN-DD               DELIMITED BY SIZE
+012200         "/"                     DELIMITED BY SIZE
+012300         FP-RUN-YY               DELIMITED BY SIZE
+012400         "          PAGE "       DELIMITED BY SIZE
+012500         FP-PAGE-NO              DELIMITED BY SIZE
+012600         INTO FB-PRT-LINE.
+012700     WRITE FB-PRT-RECORD AFTER ADVANCING 1 LINE.
+012800     MOVE SPACES TO FB-PRT-LINE.
+012900     WRITE FB-PRT-RECORD AFTER ADVANCING 1 LINE.
+013000     MOVE SPACES TO FB-PRT-LINE.
+013100     STRING "CT     " DELIMITED BY SIZE
+013200         "      CLASSIFICATION" DELIMITED BY SIZE
+013300         INTO FB-PRT-LINE.
+013400     WRITE FB-PRT-RECORD AFTER ADVANCING 1 LINE.
+013500     MOVE SPACES TO FB-PRT-LINE.
+013600     WRITE FB-PRT-RECORD AFTER ADVANCING 1 LINE.
+013700     MOVE 0 TO FP-LINE-CT.
+013800 2100-EXIT.
+013900     EXIT.
+014000*****************************************************************
+014100*  2200-WRITE-DETAIL - WRITE ONE CYCLE NUMBER AND ITS            *
+014200*                      CLASSIFICATION AS A DETAIL LINE.  THE     *
+014300*                      CYCLE NUMBER IS ZERO-SUPPRESSED SO A      *
+014400*                      REPORT MEANT TO BE PRINTED AND FILED      *
+014500*                      DOES NOT SHOW LEADING ZEROS.              *
+014600*****************************************************************
+014700 2200-WRITE-DETAIL.
+014800     PERFORM 2210-SET-CLASS-TEXT THRU 2210-EXIT.
+014900     MOVE FB-OUT-CT TO FP-CT-EDIT.
+015000     MOVE SPACES TO FB-PRT-LINE.
+015100     STRING FP-CT-EDIT     DELIMITED BY SIZE
+015200         "      "          DELIMITED BY SIZE
+015300         FP-CLASS-TEXT     DELIMITED BY SIZE
+015400         INTO FB-PRT-LINE.
+015500     WRITE FB-PRT-RECORD AFTER ADVANCING 1 LINE.
+015600     ADD 1 TO FP-LINE-CT.
+015700 2200-EXIT.
+015800     EXIT.
+015900*****************************************************************
+016000*  2210-SET-CLASS-TEXT - TRANSLATE THE ONE-CHARACTER CLASS CODE  *
+016100*                        ON OUTFILE INTO REPORT-READY TEXT BY    *
+016200*                        LOOKING IT UP IN FB-RULE-TABLE, THE     *
+016300*                        SAME TABLE FIZZBUZZ CLASSIFIED THE      *
+016400*                        CYCLE FROM.  A CODE THAT MATCHES NO     *
+016500*                        ACTIVE TABLE ENTRY (THE "P" PLAIN       *
+016600*                        SENTINEL, OR ANY UNRECOGNIZED CODE)     *
+016700*                        PRINTS AS PLAIN.                        *
+016800*****************************************************************
+016900 2210-SET-CLASS-TEXT.
+017000     MOVE "N" TO FP-RULE-FOUND-SW.
+017100     MOVE "PLAIN" TO FP-CLASS-TEXT.
+017200     PERFORM 2211-TEST-CLASS-CODE THRU 2211-EXIT
+017300         VARYING FB-RULE-IDX FROM 1 BY 1
+017400         UNTIL FB-RULE-IDX > FB-RULE-MAX-ENTRIES
+017500            OR FP-RULE-FOUND.
+017600 2210-EXIT.
+017700     EXIT.
+017800*****************************************************************
+017900*  2211-TEST-CLASS-CODE - TEST ONE FB-RULE-TABLE ENTRY'S CLASS   *
+018000*                         CODE AGAINST THE CURRENT DETAIL        *
+018100*                         RECORD'S CLASS CODE.                   *
+018200*****************************************************************
+018300 2211-TEST-CLASS-CODE.
+018400     IF FB-RULE-DIVISOR (FB-RULE-IDX) > 0
+018500         AND FB-RULE-CODE (FB-RULE-IDX) = FB-OUT-CLASS-CD
+018600         MOVE FB-RULE-TEXT (FB-RULE-IDX) TO FP-CLASS-TEXT
+018700         SET FP-RULE-FOUND TO TRUE
+018800     END-IF.
+018900 2211-EXIT.
+019000     EXIT.
+019100*****************************************************************
+019200*  9000-TERMINATE - END-OF-JOB HOUSEKEEPING.                     *
+019300*****************************************************************
+019400 9000-TERMINATE.
+019500     CLOSE OUT-FILE PRT-FILE.
+019600 9000-EXIT.
+019700     EXIT.
+019800*****************************************************************
+019900*  9999-EXIT - SINGLE END-OF-JOB RETURN POINT.                   *
+020000*****************************************************************
+020100 9999-EXIT.
+020200     STOP RUN.
