@@ -1,39 +1,412 @@
- Identification division.
- Program-id. FIZZBUZZ.
- Environment division.
- Data division.
- Working-storage section.
- 01 NUM PIC 999.
- 01 CT  PIC 999 VALUE 1.
- 01 REM PIC 999 VALUE 0.
- 01 QUOT PIC 999 VALUE 0.
- PROCEDURE DIVISION.
-     
-     DISPLAY "ENTER NUMBER : " WITH NO ADVANCING.
-     ACCEPT NUM.
-       PERFORM UNTIL CT > NUM
-         DIVIDE 15 INTO CT GIVING QUOT REMAINDER REM
-         IF REM = 0
-           THEN
-             DISPLAY "FizzBuzz " 
-           ELSE
-             DIVIDE 3 INTO CT GIVING QUOT REMAINDER REM
-             IF REM = 0
-               THEN
-                 DISPLAY "Fizz " 
-               ELSE
-                 DIVIDE 5 INTO CT GIVING QUOT REMAINDER REM
-                 IF REM = 0
-                   THEN
-                     DISPLAY "Buzz " 
-                   ELSE
-                     DISPLAY CT
-                 END-IF
-             END-IF
-         END-IF
-         ADD 1 TO CT
-       END-PERFORM
-      
-    
-		STOP RUN.
-        
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     FIZZBUZZ.
+000120 AUTHOR.         R L BRANDT.
+000130 INSTALLATION.   OPERATIONS SYSTEMS - BATCH SCHEDULING.
+000140 DATE-WRITTEN.   2026-08-09.
+000150 DATE-COMPILED.  2026-08-09.
+000160*****************************************************************
+000170*                                                               *
+000180*  FIZZBUZZ                                                     *
+000190*                                                               *
+000200*  CLASSIFIES EACH CYCLE NUMBER FROM 1 THROUGH THE RUN LIMIT     *
+000210*  AS FIZZ, BUZZ, FIZZBUZZ, OR PLAIN, ACCORDING TO THE DIVISOR   *
+000220*  RULES IN EFFECT FOR THE RUN.  RUNS UNATTENDED IN THE          *
+000230*  OVERNIGHT BATCH WINDOW - THE RUN LIMIT IS SUPPLIED ON A       *
+000240*  ONE-RECORD CONTROL FILE, NOT BY OPERATOR ACCEPT.  EACH        *
+000250*  CLASSIFICATION IS ALSO WRITTEN TO OUTFILE FOR DOWNSTREAM      *
+000260*  REPORTING AND AUDIT REVIEW.                                  *
+000270*                                                                *
+000280*  MODIFICATION HISTORY                                         *
+000290*  ---------------------------------------------------------    *
+000300*  2026-08-09  RLB  REPLACED THE INTERACTIVE ACCEPT OF THE RUN   *
+000310*                   LIMIT WITH A BATCH CONTROL FILE (CTLIN) SO   *
+000320*                   THE JOB CAN RUN HEADLESS.                   *
+000330*  2026-08-09  RLB  ADDED OUTFILE SO EACH CYCLE'S CLASSIFICATION *
+000340*                   IS RECORDED, NOT JUST DISPLAYED.             *
+000350*  2026-08-09  RLB  EXTERNALIZED THE 15/3/5 DIVISOR RULES INTO   *
+000360*                   THE FBRULES PARAMETER COPYBOOK AND DRIVE     *
+000370*                   CLASSIFICATION FROM THAT TABLE SO THE RULES  *
+000380*                   CAN BE CHANGED WITHOUT A RECOMPILE.         *
+000390*  2026-08-09  RLB  WIDENED FB-NUM/FB-CT/FB-REM/FB-QUOT SO A     *
+000400*                   RUN LIMIT OVER 999 NO LONGER TRUNCATES;      *
+000410*                   OUT-OF-RANGE VALUES NOW REJECTED WITH A      *
+000420*                   MESSAGE INSTEAD OF SILENTLY WRAPPING.       *
+000430*  2026-08-09  RLB  ADDED EDIT OF THE CONTROL RECORD RUN LIMIT   *
+000440*                   BEFORE THE CLASSIFICATION LOOP STARTS - A    *
+000450*                   NON-NUMERIC OR ZERO/NEGATIVE VALUE NOW ENDS  *
+000460*                   THE RUN CLEANLY WITH AN OPERATOR MESSAGE AND *
+000470*                   A DISTINCT RETURN CODE INSTEAD OF ABENDING   *
+000480*                   PARTWAY THROUGH THE DIVIDE LOGIC.  THIS RUN  *
+000490*                   IS UNATTENDED (SEE THE 2026-08-09 CTLIN      *
+000500*                   ENTRY ABOVE), SO THERE IS NO OPERATOR TO     *
+000510*                   RE-PROMPT - A REJECTED CONTROL RECORD MUST   *
+000520*                   BE FIXED AND THE JOB RESUBMITTED.            *
+000530*  2026-08-09  RLB  ADDED CHECKPOINT/RESTART VIA CHKPTF SO A RUN *
+000540*                   CANCELLED PARTWAY THROUGH CAN RESUME AT THE  *
+000550*                   LAST CHECKPOINTED CT INSTEAD OF RECLASSIFY-  *
+000560*                   ING THE WHOLE RANGE FROM 1 ON THE NEXT       *
+000570*                   SUBMISSION.                                 *
+000580*  2026-08-09  RLB  ADDED END-OF-RUN CATEGORY TOTALS AND AN      *
+000590*                   OUTFILE TRAILER RECORD FOR THE WEEKLY        *
+000600*                   VOLUME REPORT.                               *
+000610*  2026-08-09  RLB  GENERALIZED THE CATEGORY TOTALS AND THE      *
+000620*                   OUTFILE TRAILER TO ONE ENTRY PER FBRULES     *
+000630*                   TABLE ROW PLUS A PLAIN COUNT, INSTEAD OF     *
+000640*                   HARDCODING THE FIZZ/BUZZ/FIZZBUZZ CLASS      *
+000650*                   CODES, SO AN ADDITIONAL RULE ACTIVATED IN    *
+000660*                   FBRULES IS COUNTED AND LABELED CORRECTLY     *
+000670*                   WITHOUT A PROGRAM CHANGE.                    *
+000680*  2026-08-09  RLB  PERSISTED THE CATEGORY TOTALS IN THE         *
+000690*                   CHECKPOINT RECORD AND RESTORE THEM ON        *
+000700*                   RESTART SO A RESUMED RUN'S END-OF-RUN        *
+000710*                   TOTALS AND TRAILER RECORD ARE NOT UNDER-     *
+000720*                   COUNTED BY THE CYCLES PROCESSED BEFORE THE   *
+000730*                   RESTART.                                    *
+000740*  2026-08-09  RLB  WIDENED THE CTLIN RUN-LIMIT FIELD (SEE       *
+000750*                   FBCTLRC) BEYOND FB-NUM/FB-MAX-NUM SO A RUN   *
+000760*                   LIMIT THAT EXCEEDS THE PROGRAM'S SUPPORTED   *
+000770*                   RANGE IS AN IN-RANGE VALUE ON CTLIN AND CAN  *
+000780*                   ACTUALLY REACH, AND BE REJECTED BY, THE      *
+000790*                   OUT-OF-RANGE EDIT BELOW.                     *
+000800*****************************************************************
+000810 ENVIRONMENT DIVISION.
+000820 CONFIGURATION SECTION.
+000830 SOURCE-COMPUTER.   IBM-ZSERIES.
+000840 OBJECT-COMPUTER.   IBM-ZSERIES.
+000850 INPUT-OUTPUT SECTION.
+000860 FILE-CONTROL.
+000870     SELECT CTL-FILE ASSIGN TO "CTLIN"
+000880         ORGANIZATION IS SEQUENTIAL.
+000890     SELECT OUT-FILE ASSIGN TO "OUTFILE"
+000900         ORGANIZATION IS SEQUENTIAL.
+000910     SELECT CKPT-FILE ASSIGN TO "CHKPTF"
+000920         ORGANIZATION IS SEQUENTIAL
+000930         FILE STATUS IS FB-CKPT-FILE-STATUS.
+000940 DATA DIVISION.
+000950 FILE SECTION.
+000960 FD  CTL-FILE
+000970     RECORDING MODE IS F.
+000980     COPY FBCTLRC.
+000990 FD  OUT-FILE
+001000     RECORDING MODE IS F.
+001010     COPY FBOUTRC.
+001020 FD  CKPT-FILE
+001030     RECORDING MODE IS F.
+001040     COPY FBCKPRC.
+001050 WORKING-STORAGE SECTION.
+001060 01  FB-WORK-AREAS.
+001070     05  FB-NUM              PIC 9(07).
+001080     05  FB-CT               PIC 9(07) VALUE 1.
+001090     05  FB-REM              PIC 9(07) VALUE 0.
+001100     05  FB-QUOT             PIC 9(07) VALUE 0.
+001110     05  FB-MAX-NUM          PIC 9(07) VALUE 9999999.
+001120     05  FB-CKPT-INTERVAL    PIC 9(05) VALUE 100.
+001130     05  FB-LAST-CT          PIC 9(07) VALUE 0.
+001140     05  FB-CKPT-QUOT        PIC 9(07) VALUE 0.
+001150     05  FB-CKPT-REM         PIC 9(05) VALUE 0.
+001160     05  FB-CKPT-FILE-STATUS PIC X(02) VALUE "00".
+001170     05  FB-TOTAL-IDX        PIC 9(01) VALUE 0.
+001180 01  FB-TOTALS.
+001190     05  FB-RULE-TOTAL       PIC 9(07) OCCURS 4 TIMES.
+001200     05  FB-PLAIN-TOTAL      PIC 9(07).
+001210 01  FB-SWITCHES.
+001220     05  FB-CTL-EOF-SW       PIC X(01) VALUE "N".
+001230         88  FB-CTL-EOF                VALUE "Y".
+001240     05  FB-RULE-FOUND-SW    PIC X(01) VALUE "N".
+001250         88  FB-RULE-FOUND             VALUE "Y".
+001260     05  FB-RESTART-SW       PIC X(01) VALUE "N".
+001270         88  FB-RESTART-RUN            VALUE "Y".
+001280*****************************************************************
+001290*  FBRULES - CYCLE CLASSIFICATION DIVISOR/TEXT PARAMETER TABLE.  *
+001300*****************************************************************
+001310     COPY FBRULES.
+001320 PROCEDURE DIVISION.
+001330*****************************************************************
+001340*  0000-MAINLINE                                                *
+001350*****************************************************************
+001360 0000-MAINLINE.
+001370     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+001380     PERFORM 2000-PROCESS-CYCLES  THRU 2000-EXIT
+001390         UNTIL FB-CT > FB-NUM.
+001400     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+001410     GO TO 9999-EXIT.
+001420*****************************************************************
+001430*  1000-INITIALIZE - OPEN THE CONTROL FILE, OBTAIN THE RUN       *
+001440*                    LIMIT AND OPEN THE CLASSIFICATION OUTPUT    *
+001450*                    FILE FOR THIS RUN.                         *
+001460*****************************************************************
+001470 1000-INITIALIZE.
+001480     INITIALIZE FB-TOTALS.
+001490     OPEN INPUT CTL-FILE.
+001500     READ CTL-FILE
+001510         AT END
+001520             DISPLAY "FIZZBUZZ - CTLIN IS EMPTY - ENDING RUN - "
+001525                 "RETURN CODE 16 - CORRECT CTLIN AND RESUBMIT "
+001526                 "THE JOB"
+001530             MOVE "Y" TO FB-CTL-EOF-SW
+001540             CLOSE CTL-FILE
+001550             MOVE 16 TO RETURN-CODE
+001560             GO TO 9999-EXIT
+001570     END-READ.
+001580     CLOSE CTL-FILE.
+001590     PERFORM 1100-EDIT-RUN-LIMIT THRU 1100-EXIT.
+001600     PERFORM 1200-CHECK-RESTART  THRU 1200-EXIT.
+001610     IF FB-RESTART-RUN
+001620         OPEN EXTEND OUT-FILE
+001630         DISPLAY "FIZZBUZZ - RESUMING FROM CHECKPOINT - "
+001640             "FIRST CYCLE THIS RUN IS " FB-CT
+001650     ELSE
+001660         OPEN OUTPUT OUT-FILE
+001670     END-IF.
+001680 1000-EXIT.
+001690     EXIT.
+001700*****************************************************************
+001710*  1100-EDIT-RUN-LIMIT - VALIDATE THE RUN LIMIT FROM CTLIN       *
+001720*                        BEFORE THE CLASSIFICATION LOOP EVER     *
+001730*                        STARTS.  A NON-NUMERIC, ZERO, NEGATIVE, *
+001740*                        OR OUT-OF-RANGE VALUE ENDS THE RUN WITH *
+001750*                        AN OPERATOR MESSAGE INSTEAD OF LETTING  *
+001760*                        BAD DATA REACH THE DIVIDE LOGIC.        *
+001770*****************************************************************
+001780 1100-EDIT-RUN-LIMIT.
+001790     IF FB-CTL-NUM NOT NUMERIC
+001800         DISPLAY "FIZZBUZZ - CTLIN RUN LIMIT IS NOT NUMERIC - "
+001810             "CORRECT CTLIN AND RESUBMIT THE JOB"
+001820         MOVE 20 TO RETURN-CODE
+001830         GO TO 9999-EXIT
+001840     END-IF.
+001850     IF FB-CTL-NUM = 0
+001860         DISPLAY "FIZZBUZZ - CTLIN RUN LIMIT MUST BE GREATER "
+001870             "THAN ZERO - CORRECT CTLIN AND RESUBMIT THE JOB"
+001880         MOVE 20 TO RETURN-CODE
+001890         GO TO 9999-EXIT
+001900     END-IF.
+001910     IF FB-CTL-NUM > FB-MAX-NUM
+001920         DISPLAY "FIZZBUZZ - CTLIN RUN LIMIT EXCEEDS THE "
+001930             "MAXIMUM SUPPORTED RUN LIMIT - CORRECT CTLIN "
+001940             "AND RESUBMIT THE JOB"
+001950         MOVE 20 TO RETURN-CODE
+001960         GO TO 9999-EXIT
+001970     END-IF.
+001980     MOVE FB-CTL-NUM TO FB-NUM.
+001990 1100-EXIT.
+002000     EXIT.
+002010*****************************************************************
+002020*  1200-CHECK-RESTART - LOOK FOR A CHECKPOINT LEFT BY A PRIOR    *
+002030*                       RUN THAT DID NOT COMPLETE.  A CHECKPOINT *
+002040*                       CT GREATER THAN ZERO MEANS RESUME AT     *
+002050*                       CT + 1 INSTEAD OF STARTING OVER AT 1,    *
+002060*                       RESTORING THE CATEGORY TOTALS AS OF THE  *
+002070*                       CHECKPOINT SO THEY ARE NOT UNDERCOUNTED. *
+002080*                       NO CHKPTF DATASET (STATUS 35) IS A       *
+002090*                       NORMAL FIRST-TIME RUN, NOT AN ERROR.  A  *
+002095*                       CHECKPOINT CT AT OR BEYOND THIS RUN'S    *
+002096*                       LIMIT MEANS CTLIN WAS LOWERED (OR THE    *
+002097*                       CHECKPOINT IS STALE) SINCE THE PRIOR RUN *
+002098*                       - REJECTED HERE INSTEAD OF SILENTLY      *
+002099*                       FALLING THROUGH TO A NO-OP RUN.          *
+002100*****************************************************************
+002110 1200-CHECK-RESTART.
+002120     OPEN INPUT CKPT-FILE.
+002130     IF FB-CKPT-FILE-STATUS = "00"
+002140         READ CKPT-FILE
+002150             AT END
+002160                 MOVE 0 TO FB-CKPT-CT
+002170         END-READ
+002180         IF FB-CKPT-CT > 0
+002185             IF FB-CKPT-CT >= FB-NUM
+002186                 CLOSE CKPT-FILE
+002187                 DISPLAY "FIZZBUZZ - CHECKPOINT CT " FB-CKPT-CT
+002188                     " IS NOT LESS THAN THE CTLIN RUN LIMIT - "
+002189                     "CORRECT CTLIN OR CLEAR CHKPTF AND "
+002190                     "RESUBMIT THE JOB"
+002191                 MOVE 20 TO RETURN-CODE
+002192                 GO TO 9999-EXIT
+002193             END-IF
+002200             COMPUTE FB-CT = FB-CKPT-CT + 1
+002210             MOVE FB-CKPT-TOTALS TO FB-TOTALS
+002220             SET FB-RESTART-RUN TO TRUE
+002230         END-IF
+002240         CLOSE CKPT-FILE
+002250     END-IF.
+002260 1200-EXIT.
+002270     EXIT.
+002270*****************************************************************
+002280*  2000-PROCESS-CYCLES - DRIVE THE CLASSIFICATION OF ONE CYCLE   *
+002290*                        NUMBER PER PASS THROUGH 2100, THEN      *
+002300*                        CHECKPOINT EVERY FB-CKPT-INTERVAL       *
+002310*                        CYCLES SO A CANCELLED RUN CAN RESTART   *
+002320*                        NEAR WHERE IT LEFT OFF.                 *
+002330*****************************************************************
+002340 2000-PROCESS-CYCLES.
+002350     PERFORM 2100-CLASSIFY-CYCLE THRU 2100-EXIT.
+002360     COMPUTE FB-LAST-CT = FB-CT - 1.
+002370     DIVIDE FB-LAST-CT BY FB-CKPT-INTERVAL
+002380         GIVING FB-CKPT-QUOT REMAINDER FB-CKPT-REM.
+002390     IF FB-CKPT-REM = 0
+002400         PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+002410     END-IF.
+002420 2000-EXIT.
+002430     EXIT.
+002440*****************************************************************
+002450*  2100-CLASSIFY-CYCLE - CLASSIFY THE CURRENT CYCLE NUMBER BY    *
+002460*                        TESTING EACH RULE IN FB-RULE-TABLE IN   *
+002470*                        TURN, DISPLAY THE RESULT AND WRITE IT   *
+002480*                        TO OUTFILE.                             *
+002490*****************************************************************
+002500 2100-CLASSIFY-CYCLE.
+002510     MOVE "N" TO FB-RULE-FOUND-SW.
+002520     MOVE "P" TO FB-OUT-CLASS-CD.
+002530     PERFORM 2110-TEST-RULE THRU 2110-EXIT
+002540         VARYING FB-RULE-IDX FROM 1 BY 1
+002550         UNTIL FB-RULE-IDX > FB-RULE-MAX-ENTRIES
+002560            OR FB-RULE-FOUND.
+002570     IF NOT FB-RULE-FOUND
+002580         DISPLAY FB-CT
+002590     END-IF.
+002600     SET FB-OUT-DETAIL TO TRUE.
+002610     MOVE FB-CT TO FB-OUT-CT.
+002620     WRITE FB-OUT-RECORD.
+002630     PERFORM 2120-BUMP-TOTAL THRU 2120-EXIT.
+002640     ADD 1 TO FB-CT.
+002650 2100-EXIT.
+002660     EXIT.
+002670*****************************************************************
+002680*  2110-TEST-RULE - TEST ONE RULE TABLE ENTRY AGAINST THE        *
+002690*                   CURRENT CYCLE NUMBER.  A DIVISOR OF ZERO     *
+002700*                   MEANS THE ENTRY IS NOT IN USE.               *
+002710*                   SAVES THE MATCHED ENTRY'S OCCURRENCE NUMBER  *
+002720*                   IN FB-TOTAL-IDX AS SOON AS A MATCH IS FOUND -*
+002730*                   THE PERFORM VARYING THAT DRIVES THIS         *
+002740*                   PARAGRAPH ADVANCES FB-RULE-IDX PAST THE      *
+002750*                   MATCHED ENTRY BEFORE RE-TESTING ITS UNTIL    *
+002760*                   CONDITION AND EXITING, SO FB-RULE-IDX ITSELF *
+002770*                   NO LONGER POINTS AT THE MATCH ONCE THE LOOP  *
+002780*                   HAS EXITED.  2120-BUMP-TOTAL USES THE SAVED  *
+002790*                   FB-TOTAL-IDX, NOT FB-RULE-IDX, TO BUMP THE   *
+002800*                   RIGHT CATEGORY TOTAL.                        *
+002810*****************************************************************
+002820 2110-TEST-RULE.
+002830     IF FB-RULE-DIVISOR (FB-RULE-IDX) > 0
+002840         DIVIDE FB-RULE-DIVISOR (FB-RULE-IDX) INTO FB-CT
+002850             GIVING FB-QUOT REMAINDER FB-REM
+002860         IF FB-REM = 0
+002870             DISPLAY FB-RULE-TEXT (FB-RULE-IDX)
+002880             MOVE FB-RULE-CODE (FB-RULE-IDX) TO FB-OUT-CLASS-CD
+002890             SET FB-TOTAL-IDX TO FB-RULE-IDX
+002900             SET FB-RULE-FOUND TO TRUE
+002910         END-IF
+002920     END-IF.
+002930 2110-EXIT.
+002940     EXIT.
+002950*****************************************************************
+002960*  2120-BUMP-TOTAL - ADD ONE TO THE RUNNING COUNT FOR THE        *
+002970*                    OUTCOME CATEGORY JUST ASSIGNED, FOR THE     *
+002980*                    END-OF-RUN TOTALS, SO ANY RULE ACTIVATED IN *
+002990*                    FBRULES - NOT JUST FIZZ/BUZZ/FIZZBUZZ - IS  *
+003000*                    COUNTED CORRECTLY.  BUMPS BY FB-TOTAL-IDX AS*
+003010*                    SAVED BY 2110-TEST-RULE AT THE MOMENT OF THE*
+003020*                    MATCH, NOT BY FB-RULE-IDX (SEE 2110'S       *
+003030*                    COMMENTS FOR WHY THE TWO CAN DIFFER BY THE  *
+003040*                    TIME THIS PARAGRAPH RUNS).                  *
+003050*****************************************************************
+003060 2120-BUMP-TOTAL.
+003070     IF FB-RULE-FOUND
+003080         ADD 1 TO FB-RULE-TOTAL (FB-TOTAL-IDX)
+003090     ELSE
+003100         ADD 1 TO FB-PLAIN-TOTAL
+003110     END-IF.
+003120 2120-EXIT.
+003130     EXIT.
+003140*****************************************************************
+003150*  2200-WRITE-CHECKPOINT - RECORD THE LAST CYCLE FULLY           *
+003160*                          CLASSIFIED, AND THE CATEGORY TOTALS   *
+003170*                          AS OF THAT CYCLE, SO A CANCELLED RUN  *
+003180*                          CAN RESTART NEAR THIS POINT WITHOUT   *
+003190*                          UNDERCOUNTING THE END-OF-RUN TOTALS.  *
+003200*                          CHKPTF IS RE-OPENED OUTPUT EACH TIME  *
+003210*                          SO IT ALWAYS HOLDS JUST THE LATEST    *
+003220*                          VALUES.                               *
+003230*****************************************************************
+003240 2200-WRITE-CHECKPOINT.
+003250     OPEN OUTPUT CKPT-FILE.
+003260     MOVE FB-LAST-CT TO FB-CKPT-CT.
+003270     MOVE FB-TOTALS  TO FB-CKPT-TOTALS.
+003280     WRITE FB-CKPT-RECORD.
+003290     CLOSE CKPT-FILE.
+003300 2200-EXIT.
+003310     EXIT.
+003320*****************************************************************
+003330*  2300-WRITE-TRAILER - WRITE THE END-OF-RUN CATEGORY TOTALS TO  *
+003340*                       OUTFILE AS A TRAILER RECORD FOR THE      *
+003350*                       WEEKLY VOLUME REPORT.  ONE TRAILER ENTRY *
+003360*                       IS WRITTEN PER FBRULES TABLE ROW, PLUS   *
+003370*                       THE PLAIN COUNT, SO THE TRAILER STAYS    *
+003380*                       CORRECT IF A FOURTH RULE IS ACTIVATED.   *
+003390*****************************************************************
+003400 2300-WRITE-TRAILER.
+003410     SET FB-OUT-TRAILER TO TRUE.
+003420     PERFORM 2310-SET-TRAILER-ENTRY THRU 2310-EXIT
+003430         VARYING FB-RULE-IDX FROM 1 BY 1
+003440         UNTIL FB-RULE-IDX > FB-RULE-MAX-ENTRIES.
+003450     MOVE FB-PLAIN-TOTAL TO FB-OUT-TRL-PLAIN-CT.
+003460     WRITE FB-OUT-TRAILER-RECORD.
+003470 2300-EXIT.
+003480     EXIT.
+003490*****************************************************************
+003500*  2310-SET-TRAILER-ENTRY - COPY ONE RULE'S CLASS CODE AND       *
+003510*                           RUNNING TOTAL INTO THE MATCHING      *
+003520*                           TRAILER TABLE ENTRY.                 *
+003530*****************************************************************
+003540 2310-SET-TRAILER-ENTRY.
+003550     SET FB-TOTAL-IDX TO FB-RULE-IDX.
+003560     MOVE FB-RULE-CODE (FB-RULE-IDX)
+003570         TO FB-OUT-TRL-RULE-CODE (FB-TOTAL-IDX).
+003580     MOVE FB-RULE-TOTAL (FB-TOTAL-IDX)
+003590         TO FB-OUT-TRL-RULE-CT (FB-TOTAL-IDX).
+003600 2310-EXIT.
+003610     EXIT.
+003620*****************************************************************
+003630*  9000-TERMINATE - END-OF-JOB HOUSEKEEPING.  THE CHECKPOINT IS  *
+003640*                   RESET TO ZERO SO A SUBSEQUENT RUN STARTS     *
+003650*                   FRESH RATHER THAN BEING TREATED AS A         *
+003660*                   RESTART OF THIS COMPLETED RUN.               *
+003670*****************************************************************
+003680 9000-TERMINATE.
+003690     PERFORM 2300-WRITE-TRAILER THRU 2300-EXIT.
+003700     MOVE 0 TO FB-LAST-CT.
+003710     PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT.
+003720     CLOSE OUT-FILE.
+003730     PERFORM 9100-DISPLAY-TOTALS THRU 9100-EXIT.
+003740 9000-EXIT.
+003750     EXIT.
+003760*****************************************************************
+003770*  9100-DISPLAY-TOTALS - DISPLAY THE END-OF-RUN CATEGORY TOTALS, *
+003780*                        ONE LINE PER ACTIVE FBRULES TABLE ROW,  *
+003790*                        PLUS THE PLAIN COUNT.                   *
+003800*****************************************************************
+003810 9100-DISPLAY-TOTALS.
+003820     DISPLAY "FIZZBUZZ - TOTALS -".
+003830     PERFORM 9110-DISPLAY-RULE-TOTAL THRU 9110-EXIT
+003840         VARYING FB-RULE-IDX FROM 1 BY 1
+003850         UNTIL FB-RULE-IDX > FB-RULE-MAX-ENTRIES.
+003860     DISPLAY "  PLAIN " FB-PLAIN-TOTAL.
+003870 9100-EXIT.
+003880     EXIT.
+003890*****************************************************************
+003900*  9110-DISPLAY-RULE-TOTAL - DISPLAY ONE RULE'S TOTALS LINE, IF  *
+003910*                            THE TABLE ENTRY IS IN USE.          *
+003920*****************************************************************
+003930 9110-DISPLAY-RULE-TOTAL.
+003940     IF FB-RULE-DIVISOR (FB-RULE-IDX) > 0
+003950         SET FB-TOTAL-IDX TO FB-RULE-IDX
+003960         DISPLAY "  " FB-RULE-TEXT (FB-RULE-IDX) " "
+003970             FB-RULE-TOTAL (FB-TOTAL-IDX)
+003980     END-IF.
+003990 9110-EXIT.
+004000     EXIT.
+004010*****************************************************************
+004020*  9999-EXIT - SINGLE END-OF-JOB RETURN POINT.                   *
+004030*****************************************************************
+004040 9999-EXIT.
+004050     STOP RUN.
